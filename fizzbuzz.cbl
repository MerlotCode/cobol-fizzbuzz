@@ -1,27 +1,917 @@
-       IDENTIFICATION       DIVISION.
-       PROGRAM-ID.          FIZZBUZZ.
-       AUTHOR.              MERLOTCODE.
-       DATA                 DIVISION.
-       WORKING-STORAGE      SECTION.
-       77 F   PIC X(4) VALUE "FIZZ".
-       77 B   PIC X(4) VALUE "BUZZ".
-       77 FB  PIC X(8) VALUE "FIZZBUZZ".
-       77 X   PIC 9(3) VALUE 1.
-       PROCEDURE            DIVISION.
-       *first attempt at writing some COBOL
-       MAIN SECTION.
-              PERFORM FB-TEST UNTIL X = 100.
-       EXIT.
-       
-       FB-CODE SECTION.
-       FB-TEST.
-              IF FUNCTION MOD (X 15) = ZERO THEN
-                     DISPLAY FB
-              ELSE IF FUNCTION MOD (X 3) = ZERO THEN
-                     DISPLAY F
-              ELSE IF FUNCTION MOD (X 5) = ZERO THEN
-                     DISPLAY B
-              ELSE
-                     DISPLAY X
-              END-IF.
-              ADD 1 TO X.
+000010***************************************************************
+000020*                                                             *
+000030*    PROGRAM      :  FIZZBUZZ                                 *
+000040*    FUNCTION     :  CLASSIFIES A RANGE OF WORK NUMBERS AS     *
+000050*                    FIZZ, BUZZ, FIZZBUZZ, OR PLAIN AND LISTS  *
+000060*                    THE RESULT.                               *
+000070*                                                             *
+000080***************************************************************
+000090 IDENTIFICATION       DIVISION.
+000100 PROGRAM-ID.          FIZZBUZZ.
+000110 AUTHOR.              MERLOTCODE.
+000120 INSTALLATION.        DATA PROCESSING CENTER.
+000130 DATE-WRITTEN.        01/15/2019.
+000140 DATE-COMPILED.
+000150*                                                             *
+000160*    MODIFICATION HISTORY                                      *
+000170*    ----------   ----  --------------------------------------*
+000180*    DATE          BY   DESCRIPTION                            *
+000190*    ----------   ----  --------------------------------------*
+000200*    01/15/2019    MCD  FIRST ATTEMPT AT WRITING SOME COBOL.    *
+000210*    08/08/2026    MCD  PARAMETERIZED RANGE AND DIVISORS VIA    *
+000220*                       A PARAMETER CARD INSTEAD OF CODING      *
+000230*                       THEM IN WORKING-STORAGE.                *
+000240*    08/08/2026    MCD  REPLACED CONSOLE DISPLAYS WITH A PRINT  *
+000250*                       FILE -  RUN-DATE HEADER, PAGE BREAKS    *
+000260*                       EVERY 60 LINES, AND PAGE NUMBERING.     *
+000270*    08/08/2026    MCD  ADDED CONTROL TOTALS TRAILER.            *
+000280*    08/08/2026    MCD  ADDED CHECKPOINT/RESTART SUPPORT.        *
+000290*    08/08/2026    MCD  REPLACED THE TWO-DIVISOR NESTED IF WITH  *
+000300*                       A RULE TABLE ON THE PARAMETER CARD SO   *
+000310*                       RULES (E.G. MOD 7) CAN BE ADDED WITHOUT  *
+000320*                       A CODE CHANGE.  CONTROL TOTALS ARE NOW   *
+000330*                       KEPT PER RULE PLUS A COMBINATION COUNT   *
+000340*                       RATHER THAN NAMED FIZZ/BUZZ/FIZZBUZZ     *
+000350*                       COUNTERS.                                *
+000360*    08/08/2026    MCD  ADDED A DOWNSTREAM FEED FILE OF          *
+000370*                       NUMBER/LABEL RECORDS FOR THE NEXT JOB.   *
+000380*    08/08/2026    MCD  ADDED PARAMETER-CARD VALIDATION - THE    *
+000390*                       JOB NOW ABENDS WITH A CLEAR MESSAGE ON   *
+000400*                       A BAD RANGE OR A ZERO DIVISOR INSTEAD    *
+000410*                       OF RUNNING AN EMPTY OR NONSENSE REPORT.  *
+000420*    08/08/2026    MCD  ADDED AN AUDIT TRAIL FILE - A RUN-HEADER *
+000430*                       AND RUN-FOOTER RECORD ARE APPENDED FOR   *
+000440*                       EVERY EXECUTION SO THE LOG TRACES THE    *
+000450*                       FULL RUN HISTORY OF THE JOB.             *
+000460*    08/08/2026    MCD  ADDED A RECONCILIATION CHECK - ACTUAL    *
+000470*                       CONTROL TOTALS ARE COMPARED AGAINST A    *
+000480*                       CLOSED-FORM COUNT DERIVED FROM THE RANGE *
+000490*                       AND RULE TABLE, AND A MISMATCH SETS A    *
+000500*                       NON-ZERO RETURN CODE.                    *
+000510*    08/08/2026    MCD  CKPT-FILE IS NOW OPENED EXTEND AND READ  *
+000520*                       TO THE LAST RECORD SO IT SURVIVES MORE   *
+000530*                       THAN ONE CHECKPOINT PER RUN; PAGE/LINE   *
+000540*                       COUNTS ARE CHECKPOINTED TOO SO A RESTART *
+000550*                       PICKS UP THE REPORT'S PAGE NUMBERING     *
+000560*                       WHERE IT LEFT OFF.  FEED-NUMBER WIDENED  *
+000570*                       TO PIC 9(05).  A RESTART NOW TRIMS       *
+000580*                       FEED-FILE BACK TO THE CHECKPOINTED VALUE *
+000590*                       SO THE OVERLAP SINCE THE LAST CHECKPOINT *
+000600*                       IS NOT FED TWICE.                        *
+000610***************************************************************
+000620 ENVIRONMENT          DIVISION.
+000630 INPUT-OUTPUT         SECTION.
+000640 FILE-CONTROL.
+000650     SELECT PARM-FILE     ASSIGN TO "PARMFILE"
+000660                          ORGANIZATION IS LINE SEQUENTIAL.
+000670     SELECT RPT-FILE      ASSIGN TO "RPTFILE"
+000680                          ORGANIZATION IS LINE SEQUENTIAL.
+000690     SELECT CKPT-FILE     ASSIGN TO "CKPTFILE"
+000700                          ORGANIZATION IS LINE SEQUENTIAL
+000710                          FILE STATUS IS WS-CKPT-STATUS.
+000720     SELECT FEED-FILE     ASSIGN TO "FEEDFILE"
+000730                          ORGANIZATION IS LINE SEQUENTIAL.
+000740     SELECT AUDIT-FILE    ASSIGN TO "AUDITFILE"
+000750                          ORGANIZATION IS LINE SEQUENTIAL
+000760                          FILE STATUS IS WS-AUDIT-STATUS.
+000770     SELECT FEED-TEMP-FILE ASSIGN TO "FEEDTEMP"
+000780                          ORGANIZATION IS LINE SEQUENTIAL
+000790                          FILE STATUS IS WS-FEED-STATUS.
+000800 DATA                 DIVISION.
+000810 FILE                 SECTION.
+000820 FD  PARM-FILE.
+000830     COPY FBPARM.
+000840 FD  RPT-FILE.
+000850 01  RPT-RECORD.
+000860     05  RPT-CC               PIC X(01).
+000870     05  RPT-LINE             PIC X(132).
+000880 FD  CKPT-FILE.
+000890 01  CKPT-RECORD.
+000900     05  CKPT-VALUE           PIC 9(05).
+000910     05  CKPT-PAGE-COUNT      PIC 9(03).
+000920 FD  FEED-FILE.
+000930 01  FEED-RECORD.
+000940     05  FEED-NUMBER          PIC 9(05).
+000950     05  FEED-LABEL           PIC X(40).
+000960 FD  AUDIT-FILE.
+000970 01  AUDIT-RECORD             PIC X(80).
+000980 FD  FEED-TEMP-FILE.
+000990 01  FEED-TEMP-RECORD.
+001000     05  FEED-TEMP-NUMBER     PIC 9(05).
+001010     05  FEED-TEMP-LABEL      PIC X(40).
+001020 WORKING-STORAGE      SECTION.
+001030 77  WS-AUDIT-STATUS      PIC X(02) VALUE SPACES.
+001040 77  WS-CKPT-STATUS       PIC X(02) VALUE SPACES.
+001050 77  WS-RESUMED-SWITCH    PIC X(01) VALUE "N".
+001060     88  WS-RESUMED           VALUE "Y".
+001070 77  WS-ITER-COUNT        PIC 9(07)  COMP VALUE ZERO.
+001080 77  WS-CKPT-INTERVAL     PIC 9(05)  COMP VALUE 1000.
+001090 77  WS-FEED-STATUS       PIC X(02) VALUE SPACES.
+001100 77  WS-CKPT-FOUND-SWITCH PIC X(01) VALUE "N".
+001110     88  WS-CKPT-FOUND        VALUE "Y".
+001120 77  WS-CKPT-LAST-VALUE       PIC 9(05).
+001130 77  WS-CKPT-LAST-PAGE-COUNT  PIC 9(03).
+001140 77  X                PIC 9(05) VALUE ZERO.
+001150 77  WS-CLASS-LABEL       PIC X(40).
+001160 77  WS-CLASS-PTR         PIC 9(03) COMP.
+001170 77  WS-MATCH-COUNT-THIS  PIC 9(02) COMP.
+001180 77  WS-RULE-NO-DISPLAY   PIC 9(02).
+001190 77  WS-LINE-COUNT        PIC 9(02)  COMP VALUE ZERO.
+001200 77  WS-MAX-LINES         PIC 9(02)  COMP VALUE 60.
+001210 77  WS-PAGE-COUNT        PIC 9(03)  COMP VALUE ZERO.
+001220 01  WS-RUN-DATE-RAW.
+001230     05  WS-RUN-YYYY          PIC 9(04).
+001240     05  WS-RUN-MM            PIC 9(02).
+001250     05  WS-RUN-DD            PIC 9(02).
+001260 01  WS-RUN-TIME-RAW.
+001270     05  WS-RUN-HH            PIC 9(02).
+001280     05  WS-RUN-MN            PIC 9(02).
+001290     05  WS-RUN-SS            PIC 9(02).
+001300     05  WS-RUN-HS            PIC 9(02).
+001310 77  WS-RUN-DATE-DISP     PIC X(10).
+001320 77  WS-RUN-TIME-DISP     PIC X(08).
+001330 77  WS-AUDIT-LINE        PIC X(80).
+001340 77  WS-AUD-RC            PIC 9(03).
+001350 77  WS-AUD-RECORDS       PIC 9(07).
+001360 01  WS-HEADER-LINE-1.
+001370     05  FILLER               PIC X(01) VALUE SPACE.
+001380     05  FILLER               PIC X(30)
+001390             VALUE "FIZZBUZZ CLASSIFICATION REPORT".
+001400     05  FILLER               PIC X(10) VALUE SPACES.
+001410     05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+001420     05  WS-HDR-RUN-DATE      PIC X(10).
+001430     05  FILLER               PIC X(10) VALUE SPACES.
+001440     05  FILLER               PIC X(06) VALUE "PAGE: ".
+001450     05  WS-HDR-PAGE-NO       PIC ZZZ9.
+001460     05  FILLER               PIC X(51) VALUE SPACES.
+001470 01  WS-HEADER-LINE-2.
+001480     05  FILLER               PIC X(01) VALUE SPACE.
+001490     05  FILLER               PIC X(17) VALUE "RANGE PROCESSED: ".
+001500     05  WS-HDR-START         PIC Z(4)9.
+001510     05  FILLER               PIC X(04) VALUE " TO ".
+001520     05  WS-HDR-END           PIC Z(4)9.
+001530     05  FILLER               PIC X(100) VALUE SPACES.
+001540 01  WS-HEADER-LINE-3         PIC X(132) VALUE SPACES.
+001550 01  WS-HEADER-LINE-4.
+001560     05  FILLER               PIC X(01) VALUE SPACE.
+001570     05  FILLER               PIC X(06) VALUE "NUMBER".
+001580     05  FILLER               PIC X(04) VALUE SPACES.
+001590     05  FILLER               PIC X(14) VALUE "CLASSIFICATION".
+001600     05  FILLER               PIC X(107) VALUE SPACES.
+001610 01  WS-DETAIL-LINE.
+001620     05  FILLER               PIC X(01) VALUE SPACE.
+001630     05  WS-DETAIL-NUMBER     PIC Z(4)9.
+001640     05  FILLER               PIC X(05) VALUE SPACES.
+001650     05  WS-DETAIL-LABEL      PIC X(40).
+001660     05  FILLER               PIC X(81) VALUE SPACES.
+001670 77  WS-COMBO-COUNT       PIC 9(07)  COMP VALUE ZERO.
+001680 77  WS-PLAIN-COUNT       PIC 9(07)  COMP VALUE ZERO.
+001690 77  WS-TOTAL-COUNT       PIC 9(07)  COMP VALUE ZERO.
+001700 01  WS-RULE-MATCH-COUNTS.
+001710     05  WS-RULE-MATCH-COUNT OCCURS 5 TIMES
+001720                             PIC 9(07) COMP.
+001730 01  WS-TRAILER-LINE-1.
+001740     05  FILLER               PIC X(01) VALUE SPACE.
+001750     05  FILLER               PIC X(30)
+001760             VALUE "*** CONTROL TOTALS ***".
+001770     05  FILLER               PIC X(101) VALUE SPACES.
+001780 01  WS-TRAILER-RULE-LINE.
+001790     05  FILLER               PIC X(01) VALUE SPACE.
+001800     05  WS-TRL-RULE-LABEL    PIC X(10).
+001810     05  FILLER               PIC X(08) VALUE "  COUNT:".
+001820     05  WS-TRL-RULE-COUNT    PIC ZZZ,ZZ9.
+001830     05  FILLER               PIC X(106) VALUE SPACES.
+001840 01  WS-TRAILER-LINE-COMBO.
+001850     05  FILLER               PIC X(01) VALUE SPACE.
+001860     05  FILLER               PIC X(13) VALUE "COMBINATIONS:".
+001870     05  WS-TRL-COMBO         PIC ZZZ,ZZ9.
+001880     05  FILLER               PIC X(111) VALUE SPACES.
+001890 01  WS-TRAILER-LINE-PLAIN.
+001900     05  FILLER               PIC X(01) VALUE SPACE.
+001910     05  FILLER               PIC X(14) VALUE "PLAIN NUMBERS:".
+001920     05  WS-TRL-PLAIN         PIC ZZZ,ZZ9.
+001930     05  FILLER               PIC X(110) VALUE SPACES.
+001940 01  WS-TRAILER-LINE-TOTAL.
+001950     05  FILLER               PIC X(01) VALUE SPACE.
+001960     05  FILLER               PIC X(16) VALUE "TOTAL PROCESSED:".
+001970     05  WS-TRL-TOTAL         PIC ZZZ,ZZ9.
+001980     05  FILLER               PIC X(108) VALUE SPACES.
+001990***************************************************************
+002000*    RECONCILIATION WORKING STORAGE                             *
+002010*        USED TO PROVE THE CONTROL TOTALS FROM SECTION 4000     *
+002020*        AGAINST A CLOSED-FORM COUNT COMPUTED DIRECTLY FROM THE *
+002030*        PARAMETER-CARD RANGE AND RULE TABLE.  THE SUBSET SUMS  *
+002040*        (WS-RECON-S) ARE THE STANDARD INCLUSION-EXCLUSION      *
+002050*        TERMS NEEDED WHEN MORE THAN TWO RULES ARE IN EFFECT.   *
+002060*       WS-RECON-START HOLDS THE VALUE X ACTUALLY STARTED AT   *
+002070*       FOR THIS EXECUTION (FB-START-VALUE, OR THE CHECKPOINTED*
+002080*       VALUE ON A RESTART) SO THE EXPECTED COUNTS ARE SCOPED   *
+002090*       TO THE LEG OF THE RANGE THIS RUN ACTUALLY PROCESSED.    *
+002100***************************************************************
+002110 77  WS-RECON-START       PIC 9(05) COMP.
+002120 77  WS-RECON-MASK        PIC 9(02) COMP.
+002130 77  WS-RECON-MAXMASK     PIC 9(02) COMP.
+002140 77  WS-RECON-SHIFT       PIC 9(02) COMP.
+002150 77  WS-RECON-BITVAL      PIC 9(01) COMP.
+002160 77  WS-RECON-POPCOUNT    PIC 9(01) COMP.
+002170 77  WS-RECON-TEMP1       PIC S9(15) COMP.
+002180 77  WS-RECON-LCM         PIC S9(15) COMP.
+002190 77  WS-RECON-GCD-A       PIC S9(15) COMP.
+002200 77  WS-RECON-GCD-B       PIC S9(15) COMP.
+002210 77  WS-RECON-GCD-Q       PIC 9(07) COMP.
+002220 77  WS-RECON-GCD-R       PIC 9(07) COMP.
+002230 77  WS-RECON-COUNT       PIC S9(15) COMP.
+002240 01  WS-RECON-S-TABLE.
+002250     05  WS-RECON-S OCCURS 5 TIMES INDEXED BY WS-RECON-S-IX
+002260                             PIC S9(09) COMP.
+002270 77  WS-RECON-TERM-E      PIC S9(15) COMP.
+002280 77  WS-RECON-UNION       PIC S9(15) COMP.
+002290 77  WS-RECON-E1          PIC S9(15) COMP.
+002300 77  WS-RECON-EXP-RULE    PIC S9(09) COMP.
+002310 77  WS-RECON-EXP-COMBO   PIC S9(15) COMP.
+002320 77  WS-RECON-EXP-PLAIN   PIC S9(09) COMP.
+002330 77  WS-RECON-BAD-SWITCH  PIC X(01) VALUE "N".
+002340     88  WS-RECON-BAD         VALUE "Y".
+002350 PROCEDURE            DIVISION.
+002360***************************************************************
+002370*    0000-MAINLINE                                             *
+002380*        CONTROLS THE OVERALL FLOW OF THE RUN.                 *
+002390***************************************************************
+002400 0000-MAINLINE SECTION.
+002410     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+002420     PERFORM 3000-PROCESS-RANGE   THRU 3000-EXIT.
+002430     PERFORM 8000-RECONCILE       THRU 8000-EXIT.
+002440     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+002450     GOBACK.
+002460 0000-EXIT.
+002470     EXIT.
+002480***************************************************************
+002490*    1000-INITIALIZE                                           *
+002500*        READS THE PARAMETER CARD THAT SUPPLIES THE RANGE      *
+002510*        AND DIVISORS FOR THIS RUN.                             *
+002520***************************************************************
+002530 1000-INITIALIZE SECTION.
+002540     OPEN INPUT PARM-FILE.
+002550     READ PARM-FILE.
+002560     CLOSE PARM-FILE.
+002570     ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+002580     STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+002590             DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+002600     PERFORM 1600-OPEN-AUDIT         THRU 1600-EXIT.
+002610     PERFORM 1900-WRITE-AUDIT-HEADER THRU 1900-EXIT.
+002620     PERFORM 1700-VALIDATE-PARMS THRU 1700-EXIT.
+002630     MOVE FB-START-VALUE          TO X.
+002640     PERFORM 1500-CHECK-RESTART  THRU 1500-EXIT.
+002650     MOVE X                       TO WS-RECON-START.
+002660     IF WS-RESUMED
+002670         PERFORM 1550-TRUNCATE-FEED THRU 1550-EXIT
+002680         OPEN EXTEND RPT-FILE
+002690         OPEN EXTEND FEED-FILE
+002700     ELSE
+002710         OPEN OUTPUT RPT-FILE
+002720         OPEN OUTPUT FEED-FILE
+002730     END-IF.
+002740     PERFORM 2000-WRITE-HEADERS  THRU 2000-EXIT.
+002750 1000-EXIT.
+002760     EXIT.
+002770***************************************************************
+002780*    1500-CHECK-RESTART                                        *
+002790*        LOOKS FOR A CHECKPOINT FILE LEFT BEHIND BY AN          *
+002800*        ABNORMAL TERMINATION OF A PRIOR RUN.  CKPT-FILE IS     *
+002810*        WRITTEN EVERY WS-CKPT-INTERVAL ITERATIONS AND IS       *
+002820*        OPENED EXTEND (SEE 6050-OPEN-CKPT-FOR-WRITE) RATHER     *
+002830*        THAN OUTPUT, SO A LONG RUN THAT TAKES SEVERAL           *
+002840*        CHECKPOINTS LEAVES ALL OF THEM BEHIND, NOT JUST THE     *
+002850*        LAST ONE - THIS SECTION READS TO THE END OF THE FILE   *
+002860*        AND RESUMES FROM THE LAST RECORD WRITTEN, NOT THE      *
+002870*        FIRST.  X AND WS-PAGE-COUNT ARE BOTH RESTORED FROM     *
+002880*        THAT RECORD SO A RESUMED RUN'S REPORT PAGE NUMBERING   *
+002890*        CONTINUES RATHER THAN RESTARTING AT PAGE 1.  THE LINE  *
+002900*        COUNT IS NOT CHECKPOINTED - 2000-WRITE-HEADERS ALWAYS  *
+002910*        STARTS A RESUMED RUN ON A FRESH PAGE (SEE 1000-        *
+002920*        INITIALIZE), SO ANY RESTORED LINE COUNT WOULD ONLY BE  *
+002930*        RESET TO ZERO BEFORE A DETAIL LINE EVER USED IT.       *
+002940*        IF THE PARAMETER CARD'S RANGE WAS                      *
+002950*        CHANGED SINCE THE ABORTED RUN LEFT THE CHECKPOINT       *
+002960*        BEHIND, THE CHECKPOINTED VALUE MAY NO LONGER FALL       *
+002970*        INSIDE THE CURRENT RANGE - THAT IS ABENDED RATHER THAN  *
+002980*        LEFT TO LOOP 3000-PROCESS-RANGE PAST FB-END-VALUE       *
+002990*        WITHOUT EVER SATISFYING ITS TEST.                       *
+003000***************************************************************
+003010 1500-CHECK-RESTART SECTION.
+003020     OPEN INPUT CKPT-FILE.
+003030     IF WS-CKPT-STATUS = "00"
+003040         PERFORM 1510-READ-LAST-CKPT THRU 1510-EXIT
+003050                 UNTIL WS-CKPT-STATUS NOT = "00"
+003060         CLOSE CKPT-FILE
+003070         IF WS-CKPT-FOUND
+003080             MOVE WS-CKPT-LAST-VALUE       TO X
+003090             MOVE WS-CKPT-LAST-PAGE-COUNT  TO WS-PAGE-COUNT
+003100             SET WS-RESUMED      TO TRUE
+003110         END-IF
+003120     END-IF.
+003130     IF WS-RESUMED AND X NOT < FB-END-VALUE
+003140         DISPLAY "FIZZBUZZ0710E - CHECKPOINTED VALUE " X
+003150                 " IS NOT INSIDE THE CURRENT RANGE"
+003160         PERFORM 1800-ABEND THRU 1800-EXIT
+003170     END-IF.
+003180 1500-EXIT.
+003190     EXIT.
+003200***************************************************************
+003210*    1510-READ-LAST-CKPT                                        *
+003220*        READS ONE CKPT-FILE RECORD, REMEMBERING IT AS THE      *
+003230*        MOST RECENT CHECKPOINT SEEN SO FAR.  PERFORMED UNTIL   *
+003240*        END OF FILE SO 1500-CHECK-RESTART ENDS UP WITH THE     *
+003250*        LAST RECORD IN THE FILE, NOT THE FIRST.                 *
+003260***************************************************************
+003270 1510-READ-LAST-CKPT SECTION.
+003280     READ CKPT-FILE
+003290         AT END MOVE "10"              TO WS-CKPT-STATUS
+003300     END-READ.
+003310     IF WS-CKPT-STATUS = "00"
+003320         MOVE CKPT-VALUE               TO WS-CKPT-LAST-VALUE
+003330         MOVE CKPT-PAGE-COUNT          TO WS-CKPT-LAST-PAGE-COUNT
+003340         SET WS-CKPT-FOUND             TO TRUE
+003350     END-IF.
+003360 1510-EXIT.
+003370     EXIT.
+003380***************************************************************
+003390*    1550-TRUNCATE-FEED                                         *
+003400*        CALLED ONLY WHEN RESUMING.  THE LAST CHECKPOINT        *
+003410*        RECORD GUARANTEES EVERY NUMBER BELOW ITS VALUE WAS      *
+003420*        CLASSIFIED AND FED BEFORE THE PRIOR RUN ENDED, BUT      *
+003430*        NUMBERS FROM THE CHECKPOINTED VALUE UP TO WHEREVER      *
+003440*        THE RUN ACTUALLY STOPPED MAY ALREADY BE SITTING IN      *
+003450*        FEED-FILE TOO - THE CHECKPOINT INTERVAL IS COARSER      *
+003460*        THAN ONE NUMBER.  THIS COPIES EVERY FEED-FILE RECORD    *
+003470*        NUMBERED BELOW X INTO FEEDTEMP AND THEN BACK INTO       *
+003480*        FEED-FILE, DROPPING ANY RECORD AT OR PAST THE RESUME    *
+003490*        POINT SO 3000-PROCESS-RANGE DOES NOT FEED IT TWICE.     *
+003500***************************************************************
+003510 1550-TRUNCATE-FEED SECTION.
+003520     OPEN INPUT FEED-FILE.
+003530     OPEN OUTPUT FEED-TEMP-FILE.
+003540     PERFORM 1560-COPY-TO-TEMP THRU 1560-EXIT
+003550             UNTIL WS-FEED-STATUS NOT = "00".
+003560     CLOSE FEED-FILE.
+003570     CLOSE FEED-TEMP-FILE.
+003580     OPEN INPUT FEED-TEMP-FILE.
+003590     OPEN OUTPUT FEED-FILE.
+003600     MOVE "00"                         TO WS-FEED-STATUS.
+003610     PERFORM 1570-COPY-FROM-TEMP THRU 1570-EXIT
+003620             UNTIL WS-FEED-STATUS NOT = "00".
+003630     CLOSE FEED-TEMP-FILE.
+003640     CLOSE FEED-FILE.
+003650 1550-EXIT.
+003660     EXIT.
+003670***************************************************************
+003680*    1560-COPY-TO-TEMP                                          *
+003690*        COPIES ONE FEED-FILE RECORD TO FEEDTEMP, KEEPING IT    *
+003700*        ONLY WHEN ITS NUMBER IS BELOW THE RESUME POINT (X).     *
+003710***************************************************************
+003720 1560-COPY-TO-TEMP SECTION.
+003730     READ FEED-FILE
+003740         AT END MOVE "10"              TO WS-FEED-STATUS
+003750     END-READ.
+003760     IF WS-FEED-STATUS = "00" AND FEED-NUMBER < X
+003770         WRITE FEED-TEMP-RECORD FROM FEED-RECORD
+003780     END-IF.
+003790 1560-EXIT.
+003800     EXIT.
+003810***************************************************************
+003820*    1570-COPY-FROM-TEMP                                       *
+003830*        COPIES THE FILTERED RECORDS BACK FROM FEEDTEMP INTO    *
+003840*        FEED-FILE, WHICH WAS JUST REOPENED OUTPUT TO DISCARD   *
+003850*        THE RECORDS AT OR PAST THE RESUME POINT.                *
+003860***************************************************************
+003870 1570-COPY-FROM-TEMP SECTION.
+003880     READ FEED-TEMP-FILE
+003890         AT END MOVE "10"              TO WS-FEED-STATUS
+003900     END-READ.
+003910     IF WS-FEED-STATUS = "00"
+003920         WRITE FEED-RECORD FROM FEED-TEMP-RECORD
+003930     END-IF.
+003940 1570-EXIT.
+003950     EXIT.
+003960***************************************************************
+003970*    1600-OPEN-AUDIT                                          *
+003980*        OPENS THE AUDIT TRAIL FILE.  THE AUDIT TRAIL IS       *
+003990*        EXPECTED TO ACCUMULATE ACROSS EVERY RUN OF THE JOB,   *
+004000*        NOT JUST THE CURRENT ONE, SO IT IS OPENED EXTEND; ON   *
+004010*        THE VERY FIRST RUN, WHEN THE FILE DOES NOT YET EXIST,  *
+004020*        IT IS OPENED OUTPUT INSTEAD TO CREATE IT.              *
+004030***************************************************************
+004040 1600-OPEN-AUDIT SECTION.
+004050     OPEN EXTEND AUDIT-FILE.
+004060     IF WS-AUDIT-STATUS NOT = "00"
+004070         OPEN OUTPUT AUDIT-FILE
+004080     END-IF.
+004090 1600-EXIT.
+004100     EXIT.
+004110***************************************************************
+004120*    1700-VALIDATE-PARMS                                       *
+004130*        VALIDATES THE PARAMETER CARD BEFORE THE CLASSIFICATION*
+004140*        LOOP STARTS.  AN INVALID RANGE OR RULE TABLE ABENDS   *
+004150*        THE JOB WITH A CLEAR MESSAGE RATHER THAN RUNNING AN   *
+004160*        EMPTY OR NONSENSE REPORT.                             *
+004170***************************************************************
+004180 1700-VALIDATE-PARMS SECTION.
+004190     IF FB-START-VALUE = ZERO OR FB-END-VALUE = ZERO
+004200         DISPLAY "FIZZBUZZ0701E - START AND END VALUES MUST "
+004210                 "BE POSITIVE"
+004220         PERFORM 1800-ABEND THRU 1800-EXIT
+004230     END-IF.
+004240     IF FB-START-VALUE NOT < FB-END-VALUE
+004250         DISPLAY "FIZZBUZZ0702E - START VALUE MUST BE LESS "
+004260                 "THAN END VALUE"
+004270         PERFORM 1800-ABEND THRU 1800-EXIT
+004280     END-IF.
+004290     IF FB-RULE-COUNT = ZERO
+004300         DISPLAY "FIZZBUZZ0703E - RULE COUNT MUST BE GREATER "
+004310                 "THAN ZERO"
+004320         PERFORM 1800-ABEND THRU 1800-EXIT
+004330     END-IF.
+004340     IF FB-RULE-COUNT > 5
+004350         DISPLAY "FIZZBUZZ0709E - RULE COUNT MAY NOT EXCEED "
+004360                 "THE 5-ENTRY RULE TABLE"
+004370         PERFORM 1800-ABEND THRU 1800-EXIT
+004380     END-IF.
+004390     PERFORM 1750-CHECK-DIVISOR THRU 1750-EXIT
+004400             VARYING FB-RULE-IX FROM 1 BY 1
+004410             UNTIL FB-RULE-IX > FB-RULE-COUNT.
+004420 1700-EXIT.
+004430     EXIT.
+004440***************************************************************
+004450*    1750-CHECK-DIVISOR                                        *
+004460*        VALIDATES A SINGLE RULE-TABLE ENTRY'S DIVISOR.         *
+004470***************************************************************
+004480 1750-CHECK-DIVISOR SECTION.
+004490     IF FB-RULE-DIVISOR (FB-RULE-IX) = ZERO
+004500         SET WS-RULE-NO-DISPLAY TO FB-RULE-IX
+004510         DISPLAY "FIZZBUZZ0704E - RULE " WS-RULE-NO-DISPLAY
+004520                 " HAS A ZERO DIVISOR"
+004530         PERFORM 1800-ABEND THRU 1800-EXIT
+004540     END-IF.
+004550 1750-EXIT.
+004560     EXIT.
+004570***************************************************************
+004580*    1800-ABEND                                                *
+004590*        TERMINATES THE RUN WITH A NON-ZERO RETURN CODE SO THE  *
+004600*        JCL COND CHECK STOPS DOWNSTREAM STEPS AND DRIVES THE   *
+004610*        ON-CALL ALERT.                                        *
+004620***************************************************************
+004630 1800-ABEND SECTION.
+004640     MOVE 16                      TO RETURN-CODE.
+004650     STOP RUN.
+004660 1800-EXIT.
+004670     EXIT.
+004680***************************************************************
+004690*    1900-WRITE-AUDIT-HEADER                                   *
+004700*        APPENDS A RUN-HEADER RECORD TO THE AUDIT TRAIL -       *
+004710*        START DATE AND TIME AND THE RANGE AND RULE COUNT      *
+004720*        TAKEN FROM THE PARAMETER CARD FOR THIS RUN, FOLLOWED   *
+004730*        BY ONE RECORD PER RULE-TABLE ENTRY SO THE AUDIT TRAIL  *
+004740*        SHOWS WHAT THE RULES ACTUALLY WERE - NOT JUST HOW MANY *
+004750*        OF THEM THERE WERE - SINCE THE RULE TABLE IS DATA ON   *
+004760*        THE PARAMETER CARD AND CAN DIFFER FROM RUN TO RUN.     *
+004770***************************************************************
+004780 1900-WRITE-AUDIT-HEADER SECTION.
+004790     ACCEPT WS-RUN-TIME-RAW FROM TIME.
+004800     STRING WS-RUN-HH ":" WS-RUN-MN ":" WS-RUN-SS
+004810             DELIMITED BY SIZE INTO WS-RUN-TIME-DISP.
+004820     MOVE SPACES                   TO WS-AUDIT-LINE.
+004830     STRING "RUN-START DATE=" WS-RUN-DATE-DISP
+004840             " TIME=" WS-RUN-TIME-DISP
+004850             " RANGE=" FB-START-VALUE "-" FB-END-VALUE
+004860             " RULES=" FB-RULE-COUNT
+004870             DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+004880     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+004890     PERFORM 1910-WRITE-AUDIT-RULE THRU 1910-EXIT
+004900             VARYING FB-RULE-IX FROM 1 BY 1
+004910             UNTIL FB-RULE-IX > FB-RULE-COUNT.
+004920 1900-EXIT.
+004930     EXIT.
+004940***************************************************************
+004950*    1910-WRITE-AUDIT-RULE                                      *
+004960*        APPENDS ONE AUDIT RECORD FOR A SINGLE RULE-TABLE        *
+004970*        ENTRY - ITS DIVISOR AND LABEL - SO THE AUDIT TRAIL CAN  *
+004980*        BE CHECKED AGAINST EXACTLY THE RULES THAT RAN.          *
+004990***************************************************************
+005000 1910-WRITE-AUDIT-RULE SECTION.
+005010     SET WS-RULE-NO-DISPLAY        TO FB-RULE-IX.
+005020     MOVE SPACES                   TO WS-AUDIT-LINE.
+005030     STRING "RUN-RULE  INDEX=" WS-RULE-NO-DISPLAY
+005040             " DIVISOR=" FB-RULE-DIVISOR (FB-RULE-IX)
+005050             " LABEL=" FB-RULE-LABEL (FB-RULE-IX)
+005060             DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+005070     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+005080 1910-EXIT.
+005090     EXIT.
+005100***************************************************************
+005110*    1950-WRITE-AUDIT-FOOTER                                   *
+005120*        APPENDS A RUN-FOOTER RECORD TO THE AUDIT TRAIL -       *
+005130*        END DATE AND TIME, THE TOTAL NUMBER OF RECORDS         *
+005140*        PROCESSED, AND THE RETURN CODE THE RUN IS ENDING       *
+005150*        WITH.                                                  *
+005160***************************************************************
+005170 1950-WRITE-AUDIT-FOOTER SECTION.
+005180     ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+005190     STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+005200             DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+005210     ACCEPT WS-RUN-TIME-RAW FROM TIME.
+005220     STRING WS-RUN-HH ":" WS-RUN-MN ":" WS-RUN-SS
+005230             DELIMITED BY SIZE INTO WS-RUN-TIME-DISP.
+005240     MOVE RETURN-CODE               TO WS-AUD-RC.
+005250     MOVE WS-TOTAL-COUNT            TO WS-AUD-RECORDS.
+005260     MOVE SPACES                    TO WS-AUDIT-LINE.
+005270     STRING "RUN-END   DATE=" WS-RUN-DATE-DISP
+005280             " TIME=" WS-RUN-TIME-DISP
+005290             " RECORDS=" WS-AUD-RECORDS
+005300             " RC=" WS-AUD-RC
+005310             DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+005320     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+005330 1950-EXIT.
+005340     EXIT.
+005350***************************************************************
+005360*    2000-WRITE-HEADERS                                         *
+005370*        WRITES A NEW REPORT PAGE - TITLE, RUN DATE, PAGE       *
+005380*        NUMBER, RANGE PROCESSED, AND COLUMN HEADINGS -  AND    *
+005390*        RESETS THE PAGE LINE COUNT.  FB-END-VALUE IS EXCLUSIVE *
+005400*        (SEE FBPARM.CPY), SO THE RANGE LINE PRINTS END-1, THE  *
+005410*        LAST NUMBER 3000-PROCESS-RANGE ACTUALLY CLASSIFIES.    *
+005420***************************************************************
+005430 2000-WRITE-HEADERS SECTION.
+005440     ADD 1 TO WS-PAGE-COUNT.
+005450     MOVE WS-RUN-DATE-DISP         TO WS-HDR-RUN-DATE.
+005460     MOVE WS-PAGE-COUNT            TO WS-HDR-PAGE-NO.
+005470     MOVE FB-START-VALUE           TO WS-HDR-START.
+005480     COMPUTE WS-HDR-END = FB-END-VALUE - 1.
+005490     MOVE "1"                      TO RPT-CC.
+005500     MOVE WS-HEADER-LINE-1         TO RPT-LINE.
+005510     WRITE RPT-RECORD.
+005520     MOVE " "                      TO RPT-CC.
+005530     MOVE WS-HEADER-LINE-2         TO RPT-LINE.
+005540     WRITE RPT-RECORD.
+005550     MOVE WS-HEADER-LINE-3         TO RPT-LINE.
+005560     WRITE RPT-RECORD.
+005570     MOVE WS-HEADER-LINE-4         TO RPT-LINE.
+005580     WRITE RPT-RECORD.
+005590     MOVE ZERO                     TO WS-LINE-COUNT.
+005600 2000-EXIT.
+005610     EXIT.
+005620***************************************************************
+005630*    3000-PROCESS-RANGE                                        *
+005640*        DRIVES THE CLASSIFICATION LOOP OVER THE PARAMETER-CARD*
+005650*        RANGE.                                                *
+005660***************************************************************
+005670 3000-PROCESS-RANGE SECTION.
+005680     PERFORM 4000-FB-TEST THRU 4000-EXIT
+005690             UNTIL X = FB-END-VALUE.
+005700     PERFORM 7000-WRITE-TRAILER THRU 7000-EXIT.
+005710 3000-EXIT.
+005720     EXIT.
+005730***************************************************************
+005740*    4000-FB-TEST                                               *
+005750*        CLASSIFIES A SINGLE WORK NUMBER AGAINST THE RULE       *
+005760*        TABLE FROM THE PARAMETER CARD AND PRINTS THE DETAIL    *
+005770*        LINE.                                                  *
+005780***************************************************************
+005790 4000-FB-TEST SECTION.
+005800     IF WS-LINE-COUNT NOT < WS-MAX-LINES
+005810         PERFORM 2000-WRITE-HEADERS THRU 2000-EXIT
+005820     END-IF.
+005830     MOVE X                        TO WS-DETAIL-NUMBER.
+005840     MOVE SPACES                   TO WS-CLASS-LABEL.
+005850     MOVE 1                        TO WS-CLASS-PTR.
+005860     MOVE ZERO                     TO WS-MATCH-COUNT-THIS.
+005870     PERFORM 4100-APPLY-RULE THRU 4100-EXIT
+005880             VARYING FB-RULE-IX FROM 1 BY 1
+005890             UNTIL FB-RULE-IX > FB-RULE-COUNT.
+005900     IF WS-MATCH-COUNT-THIS = ZERO
+005910         MOVE SPACES               TO WS-DETAIL-LABEL
+005920         ADD 1 TO WS-PLAIN-COUNT
+005930     ELSE
+005940         MOVE WS-CLASS-LABEL       TO WS-DETAIL-LABEL
+005950         IF WS-MATCH-COUNT-THIS > 1
+005960             ADD 1 TO WS-COMBO-COUNT
+005970         END-IF
+005980     END-IF.
+005990     PERFORM 5000-WRITE-FEED      THRU 5000-EXIT.
+006000     MOVE " "                      TO RPT-CC.
+006010     MOVE WS-DETAIL-LINE           TO RPT-LINE.
+006020     WRITE RPT-RECORD.
+006030     ADD 1 TO WS-LINE-COUNT.
+006040     ADD 1 TO WS-TOTAL-COUNT.
+006050     ADD 1 TO WS-ITER-COUNT.
+006060     IF FUNCTION MOD (WS-ITER-COUNT WS-CKPT-INTERVAL) = ZERO
+006070         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+006080     END-IF.
+006090     ADD 1 TO X.
+006100 4000-EXIT.
+006110     EXIT.
+006120***************************************************************
+006130*    4100-APPLY-RULE                                            *
+006140*        TESTS X AGAINST ONE ENTRY OF THE PARAMETER-CARD RULE   *
+006150*        TABLE.  A MATCH ADDS THE RULE'S LABEL TO THE RUNNING   *
+006160*        CLASSIFICATION STRING AND BUMPS ITS COUNTER.           *
+006170***************************************************************
+006180 4100-APPLY-RULE SECTION.
+006190     IF FUNCTION MOD (X FB-RULE-DIVISOR (FB-RULE-IX)) = ZERO
+006200         ADD 1 TO WS-MATCH-COUNT-THIS
+006210         ADD 1 TO WS-RULE-MATCH-COUNT (FB-RULE-IX)
+006220         STRING FB-RULE-LABEL (FB-RULE-IX) DELIMITED BY SPACE
+006230                 INTO WS-CLASS-LABEL
+006240                 WITH POINTER WS-CLASS-PTR
+006250     END-IF.
+006260 4100-EXIT.
+006270     EXIT.
+006280***************************************************************
+006290*    5000-WRITE-FEED                                           *
+006300*        WRITES ONE NUMBER/LABEL RECORD TO THE DOWNSTREAM FEED *
+006310*        FILE FOR THE NEXT JOB TO PICK UP.                     *
+006320***************************************************************
+006330 5000-WRITE-FEED SECTION.
+006340     MOVE X                        TO FEED-NUMBER.
+006350     IF WS-MATCH-COUNT-THIS = ZERO
+006360         MOVE "PLAIN"               TO FEED-LABEL
+006370     ELSE
+006380         MOVE WS-CLASS-LABEL        TO FEED-LABEL
+006390     END-IF.
+006400     WRITE FEED-RECORD.
+006410 5000-EXIT.
+006420     EXIT.
+006430***************************************************************
+006440*    6000-WRITE-CHECKPOINT                                     *
+006450*        SAVES THE CURRENT VALUE OF X, PLUS THE PAGE COUNT IN   *
+006460*        EFFECT AT THIS POINT, SO THE RUN CAN RESUME FROM HERE  *
+006470*        - WITH THE REPORT'S PAGE NUMBERING INTACT - IF THE JOB *
+006480*        ABENDS BEFORE COMPLETION.  CKPT-FILE IS OPENED EXTEND  *
+006490*        (SEE 6050-OPEN-CKPT-FOR-WRITE) SO EVERY CHECKPOINT      *
+006500*        TAKEN DURING THE RUN IS PRESERVED RATHER THAN           *
+006510*        OVERWRITING THE LAST ONE; 1500-CHECK-RESTART READS TO  *
+006520*        THE END OF THE FILE TO FIND THE NEWEST ONE.             *
+006530***************************************************************
+006540 6000-WRITE-CHECKPOINT SECTION.
+006550     PERFORM 6050-OPEN-CKPT-FOR-WRITE THRU 6050-EXIT.
+006560     MOVE X                        TO CKPT-VALUE.
+006570     MOVE WS-PAGE-COUNT            TO CKPT-PAGE-COUNT.
+006580     WRITE CKPT-RECORD.
+006590     CLOSE CKPT-FILE.
+006600 6000-EXIT.
+006610     EXIT.
+006620***************************************************************
+006630*    6050-OPEN-CKPT-FOR-WRITE                                   *
+006640*        OPENS CKPT-FILE FOR A NEW CHECKPOINT RECORD.  OPENED    *
+006650*        EXTEND SO EARLIER CHECKPOINTS FROM THIS SAME RUN ARE    *
+006660*        KEPT; ON THE FIRST CHECKPOINT OF A RUN, WHEN THE FILE   *
+006670*        DOES NOT YET EXIST, IT IS OPENED OUTPUT INSTEAD TO      *
+006680*        CREATE IT - THE SAME PATTERN 1600-OPEN-AUDIT USES.      *
+006690***************************************************************
+006700 6050-OPEN-CKPT-FOR-WRITE SECTION.
+006710     OPEN EXTEND CKPT-FILE.
+006720     IF WS-CKPT-STATUS NOT = "00"
+006730         OPEN OUTPUT CKPT-FILE
+006740     END-IF.
+006750 6050-EXIT.
+006760     EXIT.
+006770***************************************************************
+006780*    7000-WRITE-TRAILER                                        *
+006790*        WRITES THE END-OF-RUN CONTROL TOTALS TO THE REPORT -  *
+006800*        ONE LINE PER RULE-TABLE ENTRY, PLUS COMBINATIONS,     *
+006810*        PLAIN NUMBERS, AND THE GRAND TOTAL.                   *
+006820***************************************************************
+006830 7000-WRITE-TRAILER SECTION.
+006840     MOVE " "                      TO RPT-CC.
+006850     MOVE WS-HEADER-LINE-3         TO RPT-LINE.
+006860     WRITE RPT-RECORD.
+006870     MOVE WS-TRAILER-LINE-1        TO RPT-LINE.
+006880     WRITE RPT-RECORD.
+006890     PERFORM 7100-WRITE-RULE-TOTAL THRU 7100-EXIT
+006900             VARYING FB-RULE-IX FROM 1 BY 1
+006910             UNTIL FB-RULE-IX > FB-RULE-COUNT.
+006920     MOVE WS-COMBO-COUNT           TO WS-TRL-COMBO.
+006930     MOVE WS-TRAILER-LINE-COMBO    TO RPT-LINE.
+006940     WRITE RPT-RECORD.
+006950     MOVE WS-PLAIN-COUNT           TO WS-TRL-PLAIN.
+006960     MOVE WS-TRAILER-LINE-PLAIN    TO RPT-LINE.
+006970     WRITE RPT-RECORD.
+006980     MOVE WS-TOTAL-COUNT           TO WS-TRL-TOTAL.
+006990     MOVE WS-TRAILER-LINE-TOTAL    TO RPT-LINE.
+007000     WRITE RPT-RECORD.
+007010     ADD 5 TO WS-LINE-COUNT.
+007020     ADD FB-RULE-COUNT TO WS-LINE-COUNT.
+007030 7000-EXIT.
+007040     EXIT.
+007050***************************************************************
+007060*    7100-WRITE-RULE-TOTAL                                      *
+007070*        WRITES ONE CONTROL-TOTAL LINE FOR A SINGLE RULE-TABLE  *
+007080*        ENTRY.                                                 *
+007090***************************************************************
+007100 7100-WRITE-RULE-TOTAL SECTION.
+007110     MOVE FB-RULE-LABEL (FB-RULE-IX)       TO WS-TRL-RULE-LABEL.
+007120     MOVE WS-RULE-MATCH-COUNT (FB-RULE-IX)  TO WS-TRL-RULE-COUNT.
+007130     MOVE WS-TRAILER-RULE-LINE             TO RPT-LINE.
+007140     WRITE RPT-RECORD.
+007150 7100-EXIT.
+007160     EXIT.
+007170***************************************************************
+007180*    8000-RECONCILE                                           *
+007190*        PROVES THE CONTROL TOTALS FROM SECTION 4000 AGAINST  *
+007200*        A COUNT COMPUTED DIRECTLY FROM THE PARAMETER-CARD    *
+007210*        RANGE AND RULE TABLE.  A MISMATCH IS DISPLAYED AND   *
+007220*        SETS A NON-ZERO RETURN CODE, BUT THE RUN IS ALLOWED  *
+007230*        TO CLOSE ITS FILES NORMALLY RATHER THAN ABENDING.    *
+007240***************************************************************
+007250 8000-RECONCILE SECTION.
+007260      PERFORM 8100-RECON-BUILD-S  THRU 8100-EXIT.
+007270      PERFORM 8300-RECON-CHECK-RULE THRU 8300-EXIT
+007280              VARYING FB-RULE-IX FROM 1 BY 1
+007290              UNTIL FB-RULE-IX > FB-RULE-COUNT.
+007300      PERFORM 8400-RECON-COMBINE THRU 8400-EXIT.
+007310      COMPUTE WS-RECON-EXP-COMBO =
+007320              WS-RECON-UNION - WS-RECON-E1.
+007330      COMPUTE WS-RECON-EXP-PLAIN =
+007340              (FB-END-VALUE - WS-RECON-START) - WS-RECON-UNION.
+007350      IF WS-RECON-EXP-COMBO NOT = WS-COMBO-COUNT
+007360          SET WS-RECON-BAD TO TRUE
+007370          DISPLAY "FIZZBUZZ0706W - COMBINATION COUNT EXPECTED "
+007380                  WS-RECON-EXP-COMBO " ACTUAL " WS-COMBO-COUNT
+007390      END-IF.
+007400      IF WS-RECON-EXP-PLAIN NOT = WS-PLAIN-COUNT
+007410          SET WS-RECON-BAD TO TRUE
+007420          DISPLAY "FIZZBUZZ0707W - PLAIN NUMBER COUNT EXPECTED "
+007430                  WS-RECON-EXP-PLAIN " ACTUAL " WS-PLAIN-COUNT
+007440      END-IF.
+007450      IF WS-RECON-BAD
+007460          DISPLAY "FIZZBUZZ0708E - CONTROL TOTALS DO NOT MATCH "
+007470                  "THE EXPECTED COUNTS FOR THIS RUN"
+007480          MOVE 8                   TO RETURN-CODE
+007490      END-IF.
+007500 8000-EXIT.
+007510      EXIT.
+007520***************************************************************
+007530*    8100-RECON-BUILD-S                                       *
+007540*        BUILDS THE INCLUSION-EXCLUSION SUBSET SUMS - ONE PER *
+007550*        SUBSET SIZE - OVER EVERY NON-EMPTY SUBSET OF THE     *
+007560*        RULE TABLE'S DIVISORS.                               *
+007570***************************************************************
+007580 8100-RECON-BUILD-S SECTION.
+007590      INITIALIZE WS-RECON-S-TABLE.
+007600      EVALUATE FB-RULE-COUNT
+007610          WHEN 1  MOVE 1  TO WS-RECON-MAXMASK
+007620          WHEN 2  MOVE 3  TO WS-RECON-MAXMASK
+007630          WHEN 3  MOVE 7  TO WS-RECON-MAXMASK
+007640          WHEN 4  MOVE 15 TO WS-RECON-MAXMASK
+007650          WHEN 5  MOVE 31 TO WS-RECON-MAXMASK
+007660      END-EVALUATE.
+007670      PERFORM 8110-RECON-MASK THRU 8110-EXIT
+007680              VARYING WS-RECON-MASK FROM 1 BY 1
+007690              UNTIL WS-RECON-MASK > WS-RECON-MAXMASK.
+007700 8100-EXIT.
+007710      EXIT.
+007720***************************************************************
+007730*    8110-RECON-MASK                                           *
+007740*        ACCUMULATES ONE SUBSET (ONE BIT-MASK) INTO THE       *
+007750*        SUBSET SUM FOR ITS SIZE - THE COUNT OF VALUES IN     *
+007760*        RANGE DIVISIBLE BY THE LCM OF THE SUBSET'S DIVISORS. *
+007770***************************************************************
+007780 8110-RECON-MASK SECTION.
+007790      MOVE ZERO                    TO WS-RECON-POPCOUNT.
+007800      MOVE 1                       TO WS-RECON-LCM.
+007810      PERFORM 8120-RECON-BIT THRU 8120-EXIT
+007820              VARYING FB-RULE-IX FROM 1 BY 1
+007830              UNTIL FB-RULE-IX > FB-RULE-COUNT.
+007840      COMPUTE WS-RECON-COUNT =
+007850              (FB-END-VALUE - 1) / WS-RECON-LCM
+007860            - (WS-RECON-START - 1) / WS-RECON-LCM.
+007870      SET WS-RECON-S-IX TO WS-RECON-POPCOUNT.
+007880      ADD WS-RECON-COUNT TO WS-RECON-S (WS-RECON-S-IX).
+007890 8110-EXIT.
+007900      EXIT.
+007910***************************************************************
+007920*    8120-RECON-BIT                                            *
+007930*        TESTS ONE RULE-TABLE POSITION AGAINST THE CURRENT    *
+007940*        MASK AND, WHEN SET, FOLDS ITS DIVISOR INTO THE       *
+007950*        RUNNING LCM FOR THE SUBSET.                          *
+007960***************************************************************
+007970 8120-RECON-BIT SECTION.
+007980      PERFORM 8200-RECON-BIT-TEST THRU 8200-EXIT.
+007990      IF WS-RECON-BITVAL = 1
+008000          ADD 1 TO WS-RECON-POPCOUNT
+008010          PERFORM 8130-RECON-LCM THRU 8130-EXIT
+008020      END-IF.
+008030 8120-EXIT.
+008040      EXIT.
+008050***************************************************************
+008060*    8130-RECON-LCM                                            *
+008070*        FOLDS FB-RULE-DIVISOR (FB-RULE-IX) INTO WS-RECON-LCM *
+008080*        USING THE LCM(A,B) = A * B / GCD(A,B) IDENTITY.      *
+008090***************************************************************
+008100 8130-RECON-LCM SECTION.
+008110      MOVE WS-RECON-LCM                    TO WS-RECON-GCD-A.
+008120      MOVE FB-RULE-DIVISOR (FB-RULE-IX)    TO WS-RECON-GCD-B.
+008130      PERFORM 8140-RECON-GCD THRU 8140-EXIT.
+008140      COMPUTE WS-RECON-LCM =
+008150              WS-RECON-LCM * FB-RULE-DIVISOR (FB-RULE-IX)
+008160                           / WS-RECON-GCD-A.
+008170 8130-EXIT.
+008180      EXIT.
+008190***************************************************************
+008200*    8140-RECON-GCD                                            *
+008210*        REDUCES WS-RECON-GCD-A/B TO THEIR GREATEST COMMON    *
+008220*        DIVISOR BY THE EUCLIDEAN ALGORITHM.  THE RESULT IS   *
+008230*        LEFT IN WS-RECON-GCD-A.                               *
+008240***************************************************************
+008250 8140-RECON-GCD SECTION.
+008260      PERFORM 8150-RECON-GCD-STEP THRU 8150-EXIT
+008270              UNTIL WS-RECON-GCD-B = ZERO.
+008280 8140-EXIT.
+008290      EXIT.
+008300 8150-RECON-GCD-STEP SECTION.
+008310      DIVIDE WS-RECON-GCD-A BY WS-RECON-GCD-B
+008320              GIVING WS-RECON-GCD-Q REMAINDER WS-RECON-GCD-R.
+008330      MOVE WS-RECON-GCD-B           TO WS-RECON-GCD-A.
+008340      MOVE WS-RECON-GCD-R           TO WS-RECON-GCD-B.
+008350 8150-EXIT.
+008360      EXIT.
+008370***************************************************************
+008380*    8200-RECON-BIT-TEST                                       *
+008390*        SETS WS-RECON-BITVAL TO 1 WHEN BIT (FB-RULE-IX - 1)  *
+008400*        IS ON IN WS-RECON-MASK, OTHERWISE ZERO.               *
+008410***************************************************************
+008420 8200-RECON-BIT-TEST SECTION.
+008430      MOVE WS-RECON-MASK            TO WS-RECON-TEMP1.
+008440      COMPUTE WS-RECON-SHIFT = FB-RULE-IX - 1.
+008450      PERFORM 8210-RECON-HALVE THRU 8210-EXIT
+008460              WS-RECON-SHIFT TIMES.
+008470      DIVIDE WS-RECON-TEMP1 BY 2 GIVING WS-RECON-GCD-Q
+008480              REMAINDER WS-RECON-BITVAL.
+008490 8200-EXIT.
+008500      EXIT.
+008510 8210-RECON-HALVE SECTION.
+008520      DIVIDE WS-RECON-TEMP1 BY 2 GIVING WS-RECON-TEMP1.
+008530 8210-EXIT.
+008540      EXIT.
+008550***************************************************************
+008560*    8300-RECON-CHECK-RULE                                     *
+008570*        COMPARES ONE RULE-TABLE ENTRY'S ACTUAL MATCH COUNT   *
+008580*        AGAINST THE CLOSED-FORM COUNT OF MULTIPLES OF ITS    *
+008590*        DIVISOR IN THE PARAMETER-CARD RANGE.                  *
+008600***************************************************************
+008610 8300-RECON-CHECK-RULE SECTION.
+008620      COMPUTE WS-RECON-EXP-RULE =
+008630              (FB-END-VALUE - 1) / FB-RULE-DIVISOR (FB-RULE-IX)
+008640            - (WS-RECON-START - 1) / FB-RULE-DIVISOR (FB-RULE-IX).
+008650      IF WS-RECON-EXP-RULE NOT = WS-RULE-MATCH-COUNT (FB-RULE-IX)
+008660          SET WS-RECON-BAD TO TRUE
+008670          SET WS-RULE-NO-DISPLAY TO FB-RULE-IX
+008680          DISPLAY "FIZZBUZZ0705W - RULE " WS-RULE-NO-DISPLAY
+008690                  " EXPECTED " WS-RECON-EXP-RULE
+008700                  " ACTUAL "   WS-RULE-MATCH-COUNT (FB-RULE-IX)
+008710      END-IF.
+008720 8300-EXIT.
+008730      EXIT.
+008740***************************************************************
+008750*    8400-RECON-COMBINE                                        *
+008760*        COMBINES THE SUBSET SUMS INTO THE INCLUSION-         *
+008770*        EXCLUSION UNION COUNT (AT LEAST ONE RULE MATCHES)    *
+008780*        AND THE WEIGHTED SUM NEEDED TO ISOLATE THE           *
+008790*        EXACTLY-ONE-MATCH COUNT.                              *
+008800***************************************************************
+008810 8400-RECON-COMBINE SECTION.
+008820      MOVE ZERO                    TO WS-RECON-UNION.
+008830      MOVE ZERO                    TO WS-RECON-E1.
+008840      PERFORM 8410-RECON-ADD-S THRU 8410-EXIT
+008850              VARYING WS-RECON-S-IX FROM 1 BY 1
+008860              UNTIL WS-RECON-S-IX > FB-RULE-COUNT.
+008870 8400-EXIT.
+008880      EXIT.
+008890 8410-RECON-ADD-S SECTION.
+008900      COMPUTE WS-RECON-TERM-E =
+008910              WS-RECON-S-IX * WS-RECON-S (WS-RECON-S-IX).
+008920      IF FUNCTION MOD (WS-RECON-S-IX 2) = 1
+008930          ADD WS-RECON-S (WS-RECON-S-IX)    TO WS-RECON-UNION
+008940          ADD WS-RECON-TERM-E                TO WS-RECON-E1
+008950      ELSE
+008960          SUBTRACT WS-RECON-S (WS-RECON-S-IX) FROM WS-RECON-UNION
+008970          SUBTRACT WS-RECON-TERM-E            FROM WS-RECON-E1
+008980      END-IF.
+008990 8410-EXIT.
+009000      EXIT.
+009010***************************************************************
+009020*    9000-TERMINATE                                            *
+009030*        END-OF-RUN HOUSEKEEPING.  CKPT-FILE IS LEFT ALONE       *
+009040*        HERE - THE JCL CATALOGS IT WITH DISP=(MOD,DELETE,       *
+009050*        CATLG), SO A NORMAL COMPLETION (EVEN ONE ENDING ON A    *
+009060*        NON-ZERO BUT NON-ABEND RETURN CODE) DELETES IT          *
+009070*        AUTOMATICALLY, WHILE A GENUINE ABEND KEEPS IT FOR THE   *
+009080*        NEXT RUN TO RESUME FROM.  CLEARING IT HERE WOULD        *
+009090*        DEFEAT THAT.                                            *
+009100***************************************************************
+009110 9000-TERMINATE SECTION.
+009120     PERFORM 1950-WRITE-AUDIT-FOOTER THRU 1950-EXIT.
+009130     CLOSE AUDIT-FILE.
+009140     CLOSE RPT-FILE.
+009150     CLOSE FEED-FILE.
+009160 9000-EXIT.
+009170     EXIT.
