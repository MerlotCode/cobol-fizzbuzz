@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    FBPARM    -  FIZZBUZZ RUN-PARAMETER CARD LAYOUT            *
+000300*****************************************************************
+000400*    THIS LAYOUT DESCRIBES THE 80-BYTE PARAMETER CARD READ BY   *
+000500*    FIZZBUZZ AT STARTUP.  IT SUPPLIES THE WORKING RANGE AND    *
+000600*    THE CLASSIFICATION RULE TABLE SO THE RANGE AND RULES CAN   *
+000700*    CHANGE FROM RUN TO RUN WITHOUT A RECOMPILE.                *
+000800*                                                               *
+000900*    COLS   1-05  FB-START-VALUE   START OF RANGE (INCLUSIVE)   *
+001000*    COLS   6-10  FB-END-VALUE     END OF RANGE (EXCLUSIVE)     *
+001100*    COLS  11-12  FB-RULE-COUNT    NUMBER OF RULES THAT FOLLOW  *
+001200*    COLS  13-67  FB-RULE-TABLE    UP TO 5 DIVISOR/LABEL PAIRS, *
+001300*                                  11 BYTES EACH (SEE FBRULES)  *
+001400*    COLS  68-80  FILLER           RESERVED FOR FUTURE USE      *
+001500*****************************************************************
+001600 01  FB-PARM-CARD.
+001700     05  FB-START-VALUE          PIC 9(05).
+001800     05  FB-END-VALUE            PIC 9(05).
+001900     COPY FBRULES.
+002000     05  FILLER                  PIC X(13).
