@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    FBRULES  -  FIZZBUZZ CLASSIFICATION RULE TABLE             *
+000300*****************************************************************
+000400*    A DIVISOR/LABEL PAIR FOR EVERY CLASSIFICATION RULE IN      *
+000500*    EFFECT FOR THE RUN.  FB-TEST LOOPS OVER THIS TABLE RATHER  *
+000600*    THAN TESTING EACH DIVISOR BY NAME, SO OPERATIONS CAN ADD   *
+000700*    OR DROP A RULE BY CHANGING THE PARAMETER CARD ONLY.        *
+000800*****************************************************************
+000900     05  FB-RULE-COUNT           PIC 9(02).
+001000     05  FB-RULE-TABLE OCCURS 5 TIMES INDEXED BY FB-RULE-IX.
+001100         10  FB-RULE-DIVISOR     PIC 9(03).
+001200         10  FB-RULE-LABEL       PIC X(08).
