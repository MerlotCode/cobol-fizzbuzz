@@ -0,0 +1,92 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*-------------------------------------------------------*
+//* SCHEDULED BATCH STEP FOR THE FIZZBUZZ CLASSIFICATION  *
+//* RUN.  STEP010 DOES THE WORK; A NON-ZERO RETURN CODE   *
+//* FROM STEP010 BYPASSES THE DOWNSTREAM STEP AND DRIVES  *
+//* THE ON-CALL ALERT INSTEAD OF LETTING THE JOB CONTINUE *
+//* SILENTLY.                                             *
+//*-------------------------------------------------------*
+//*
+//*-------------------------------------------------------*
+//* PROBES FOR A CHECKPOINT LEFT BEHIND BY AN ABENDED RUN. *
+//* RC=0 MEANS THE CHECKPOINT EXISTS AND A RESTART IS      *
+//* PENDING; RC=8 MEANS IT DOES NOT AND THIS IS A NORMAL   *
+//* RUN.  STEP004 USES THE RESULT TO DECIDE WHETHER         *
+//* FEEDFILE NEEDS TO BE RESET BEFORE STEP010 RUNS.         *
+//*-------------------------------------------------------*
+//*
+//STEP003  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  LISTCAT ENTRIES(PROD.FIZZBUZZ.CKPT)
+/*
+//*
+//*-------------------------------------------------------*
+//* RESETS FEEDFILE BEFORE A NORMAL (NON-RESTART) RUN SO   *
+//* PRIOR RUNS' FEED RECORDS DO NOT ACCUMULATE IN IT -      *
+//* SKIPPED WHEN STEP003 FOUND A CHECKPOINT, SINCE A        *
+//* RESUMED RUN MUST KEEP FEEDFILE'S EXISTING CONTENT.      *
+//*-------------------------------------------------------*
+//*
+//STEP004  EXEC PGM=IEFBR14,COND=(0,EQ,STEP003)
+//FEEDFILE DD   DSN=PROD.FIZZBUZZ.FEED,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//*
+//*-------------------------------------------------------*
+//* DOES THE CLASSIFICATION WORK.  CKPTFILE IS CATALOGED   *
+//* ON ABEND AND DELETED ON NORMAL COMPLETION (DISP=MOD ON *
+//* A Z/OS DATASET POSITIONS AT END-OF-DATA ON OPEN NO      *
+//* MATTER WHAT THE PROGRAM OPENS IT AS, SO THE NORMAL-     *
+//* VS-ABNORMAL DISPOSITION IS WHAT ACTUALLY CONTROLS       *
+//* WHETHER THE CHECKPOINT SURVIVES, NOT THE OPEN MODE IN   *
+//* THE PROGRAM) SO A RESTART-PENDING CHECKPOINT NEVER      *
+//* OUTLIVES THE RUN IT BELONGS TO.                         *
+//*-------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=FIZZBUZZ
+//PARMFILE DD   DSN=PROD.FIZZBUZZ.PARMLIB(FBPARM),DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.FIZZBUZZ.CKPT,
+//             DISP=(MOD,DELETE,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=8000)
+//FEEDFILE DD   DSN=PROD.FIZZBUZZ.FEED,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//FEEDTEMP DD   DSN=&&FEEDTEMP,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//AUDITFILE DD  DSN=PROD.FIZZBUZZ.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*-------------------------------------------------------*
+//* DOWNSTREAM JOB THAT CONSUMES FEEDFILE.  SKIPPED WHEN   *
+//* STEP010 ENDS WITH A NON-ZERO RETURN CODE.              *
+//*-------------------------------------------------------*
+//*
+//STEP020  EXEC PGM=FBDOWNST,COND=(0,NE,STEP010)
+//INFILE   DD   DSN=PROD.FIZZBUZZ.FEED,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-------------------------------------------------------*
+//* ON-CALL ALERT STEP.  SKIPPED WHEN STEP010 COMPLETES    *
+//* WITH RETURN CODE ZERO; RUNS OTHERWISE.                *
+//*-------------------------------------------------------*
+//*
+//ALERT    EXEC PGM=ONCALERT,COND=(0,EQ,STEP010)
+//ALERTMSG DD   *
+FIZZBUZZ STEP010 ENDED WITH A NON-ZERO RETURN CODE.
+SEE SYSOUT FROM STEP010 FOR DETAILS.
+/*
+//SYSOUT   DD   SYSOUT=*
+//
